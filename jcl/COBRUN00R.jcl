@@ -0,0 +1,36 @@
+//COBRUN00 JOB (ACCTNO),'LANG DISPATCH RESTART',CLASS=A,MSGCLASS=X,
+//             MSGLEVEL=(1,1),NOTIFY=&SYSUID
+//*********************************************************************
+//* JOB:      COBRUN00R
+//* PURPOSE:  RESTART RERUN OF PROGRAM COBOL AFTER AN ABEND OR
+//*           OPERATOR CANCEL.  IDENTICAL TO COBRUN00 EXCEPT THAT
+//*           RESTFILE'S PRIOR CHECKPOINT HISTORY IS PRESERVED RATHER
+//*           THAN CLEARED, SINCE THE PROGRAM READS IT BACK (WHEN
+//*           CTLFILE'S RESTART FLAG IS SET TO Y) TO RESUME AFTER THE
+//*           LAST CHECKPOINT INSTEAD OF STARTING OVER.  SUBMIT THIS
+//*           MEMBER, NOT COBRUN00, FOR A RESTART RERUN.
+//* AUTHOR:   D. HOLLIS - APPLICATIONS PROGRAMMING
+//*-----------------------------------------------------------------
+//* MODIFICATION HISTORY.
+//*   DATE       INIT  DESCRIPTION
+//*   08/09/2026 DH    ORIGINAL JOB STREAM - SPLIT OUT OF COBRUN00 SO
+//*                    A RESTART RERUN DOES NOT GO THROUGH THE
+//*                    RESTFILE-CLEARING STEP THAT A FRESH RUN NEEDS.
+//*********************************************************************
+//STEP010  EXEC PGM=COBOL
+//STEPLIB  DD   DSN=PROD.LANGDISP.LOADLIB,DISP=SHR
+//CTLFILE  DD   DSN=PROD.LANGDISP.CTLFILE,DISP=SHR
+//TRANSFIL DD   DSN=PROD.LANGDISP.TRANFILE,DISP=SHR
+//DSPTBL   DD   DSN=PROD.LANGDISP.DSPTBL,DISP=SHR
+//CTLTOT   DD   DSN=PROD.LANGDISP.CTLTOT,DISP=SHR
+//RESTFILE DD   DSN=PROD.LANGDISP.RESTFILE,
+//             DISP=(MOD,CATLG,CATLG),
+//             SPACE=(TRK,(1,1)),
+//             DCB=(RECFM=FB,LRECL=30,BLKSIZE=0)
+//AUDITLOG DD   DSN=PROD.LANGDISP.AUDITLOG(+1),
+//             DISP=(NEW,CATLG,DELETE),
+//             SPACE=(TRK,(5,5),RLSE),
+//             DCB=(RECFM=FB,LRECL=80,BLKSIZE=0)
+//ERRRPT   DD   SYSOUT=*
+//SUMRPT   DD   SYSOUT=*
+//SYSOUT   DD   SYSOUT=*
