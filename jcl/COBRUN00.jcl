@@ -0,0 +1,47 @@
+//COBRUN00 JOB (ACCTNO),'LANG DISPATCH',CLASS=A,MSGCLASS=X,
+//             MSGLEVEL=(1,1),NOTIFY=&SYSUID
+//*********************************************************************
+//* JOB:      COBRUN00
+//* PURPOSE:  NIGHTLY BATCH STEP TO RUN PROGRAM COBOL, WHICH READS
+//*           A TRANSACTION FILE OF LANGUAGE IDENTIFIERS AND DISPATCHES
+//*           EACH ONE TO THE APPROPRIATE EXTERNAL ROUTINE.
+//* AUTHOR:   D. HOLLIS - APPLICATIONS PROGRAMMING
+//*-----------------------------------------------------------------
+//* MODIFICATION HISTORY.
+//*   DATE       INIT  DESCRIPTION
+//*   08/09/2026 DH    ORIGINAL JOB STREAM.
+//*   08/09/2026 DH    ADDED CTLTOT DD FOR END-OF-JOB RECONCILIATION
+//*                    AGAINST THE EXPECTED CONTROL TOTAL.
+//*   08/09/2026 DH    THIS IS THE FRESH-RUN JOB STREAM ONLY.  ADDED
+//*                    STEP005 TO CLEAR OUT RESTFILE'S PRIOR CHECKPOINT
+//*                    HISTORY BEFORE STEP010 RUNS, SINCE DISP=MOD
+//*                    ALWAYS POSITIONS AT END-OF-FILE REGARDLESS OF
+//*                    WHETHER THE PROGRAM OPENS OUTPUT OR EXTEND.  A
+//*                    RESTART RERUN MUST NOT CLEAR THIS HISTORY - USE
+//*                    COBRUN00R FOR THAT CASE INSTEAD.  ALSO CORRECTED
+//*                    RESTFILE'S LRECL TO MATCH RESTART-RECORD'S
+//*                    ACTUAL LENGTH (30, NOT A COPY-PASTED 80).
+//*********************************************************************
+//STEP005  EXEC PGM=IDCAMS
+//SYSPRINT DD   SYSOUT=*
+//SYSIN    DD   *
+  DELETE PROD.LANGDISP.RESTFILE
+  SET MAXCC = 0
+/*
+//STEP010  EXEC PGM=COBOL
+//STEPLIB  DD   DSN=PROD.LANGDISP.LOADLIB,DISP=SHR
+//CTLFILE  DD   DSN=PROD.LANGDISP.CTLFILE,DISP=SHR
+//TRANSFIL DD   DSN=PROD.LANGDISP.TRANFILE,DISP=SHR
+//DSPTBL   DD   DSN=PROD.LANGDISP.DSPTBL,DISP=SHR
+//CTLTOT   DD   DSN=PROD.LANGDISP.CTLTOT,DISP=SHR
+//RESTFILE DD   DSN=PROD.LANGDISP.RESTFILE,
+//             DISP=(MOD,CATLG,CATLG),
+//             SPACE=(TRK,(1,1)),
+//             DCB=(RECFM=FB,LRECL=30,BLKSIZE=0)
+//AUDITLOG DD   DSN=PROD.LANGDISP.AUDITLOG(+1),
+//             DISP=(NEW,CATLG,DELETE),
+//             SPACE=(TRK,(5,5),RLSE),
+//             DCB=(RECFM=FB,LRECL=80,BLKSIZE=0)
+//ERRRPT   DD   SYSOUT=*
+//SUMRPT   DD   SYSOUT=*
+//SYSOUT   DD   SYSOUT=*
