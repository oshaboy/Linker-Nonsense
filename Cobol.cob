@@ -1,18 +1,858 @@
-      ******************************************************************
-      * Author:
-      * Date:
-      * Purpose:
-      * Tectonics: cobc
-      ******************************************************************
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID. Cobol.
-       DATA DIVISION.
-       FILE SECTION.
-       WORKING-STORAGE SECTION.
-        77 LANG_NAME PIC X(20) VALUE Z"Cobol".
-       PROCEDURE DIVISION.
-       MAIN-PROCEDURE.
-            CALL "call_this" USING LANG_NAME END-CALL.
-            STOP RUN.
-       END PROGRAM Cobol.
-       
\ No newline at end of file
+000010******************************************************************
+000020* PROGRAM-ID:  COBOL
+000030* AUTHOR:      D. HOLLIS - APPLICATIONS PROGRAMMING
+000040* INSTALLATION: DATA CENTER OPERATIONS
+000050* DATE-WRITTEN:  01/04/2019
+000060* DATE-COMPILED:
+000070*-----------------------------------------------------------------
+000080* PURPOSE.
+000090*     DRIVES THE EXTERNAL LANGUAGE-DISPATCH ROUTINE CALL_THIS
+000100*     WITH A LANGUAGE IDENTIFIER SUPPLIED AT RUN TIME.
+000110*-----------------------------------------------------------------
+000120* MODIFICATION HISTORY.
+000130*   DATE       INIT  DESCRIPTION
+000140*   01/04/2019 DH    ORIGINAL PROGRAM - CALLS CALL_THIS WITH THE
+000150*                    COMPILED-IN LITERAL "COBOL".
+000160*   08/09/2026 DH    LANG_NAME NOW LOADED FROM THE CONTROL FILE
+000170*                    (CTL-FILE) AT STARTUP RATHER THAN COMPILED
+000180*                    IN, SO OPERATIONS CAN REPOINT A RUN WITHOUT
+000190*                    A RECOMPILE.
+000200*   08/09/2026 DH    ADDED LANG-TRANS-FILE.  MAINLINE NOW LOOPS
+000210*                    OVER THE TRANSACTION FILE AND ISSUES ONE
+000220*                    CALL TO CALL_THIS PER RECORD INSTEAD OF THE
+000230*                    SINGLE HARDCODED CALL.
+000240*   08/09/2026 DH    CALL TO CALL_THIS NOW GUARDED BY ON EXCEPTION
+000250*                    AND CHECKS RETURN-CODE AFTERWARD.  A MISSING
+000260*                    ROUTINE OR A NON-ZERO RETURN-CODE IS LOGGED TO
+000270*                    THE ERROR REPORT AND RAISES THE JOB RETURN
+000280*                    CODE.
+000290*   08/09/2026 DH    ADDED CALL-AUDIT-LOG.  EVERY CALL TO CALL_THIS
+000300*                    IS NOW LOGGED WITH THE RUN DATE/TIME, THE
+000310*                    LANG_NAME PASSED, AND THE RESULTING RETURN
+000320*                    CODE.
+000330*   08/09/2026 DH    LANG_NAME MOVED INTO THE SHARED LANGREC
+000340*                    COPYBOOK (NOW CARRYING VERSION AND VENDOR
+000350*                    CODE) SO OTHER PROGRAMS IN THE SUITE CAN
+000360*                    COPY THE SAME LAYOUT.
+000370*   08/09/2026 DH    ADDED A DISPATCH-FREQUENCY SUMMARY REPORT,
+000380*                    WRITTEN AT END-OF-JOB, SHOWING THE CALL
+000390*                    COUNT FOR EACH DISTINCT LANG_NAME DISPATCHED
+000400*                    PLUS THE JOB'S TOTAL CALL_THIS COUNT.
+000410*   08/09/2026 DH    THE TARGET OF THE CALL IS NOW RESOLVED AT
+000420*                    RUN TIME FROM A DISPATCH TABLE LOADED FROM
+000430*                    DSPTBL, KEYED BY LANG_NAME, WITH CALL_THIS
+000440*                    AS THE FALLBACK WHEN A LANG_NAME HAS NO
+000450*                    TABLE ENTRY.
+000460*   08/09/2026 DH    ADDED CHECKPOINT/RESTART.  THE LAST
+000470*                    PROCESSED RECORD POSITION IS WRITTEN TO
+000480*                    RESTFILE EVERY N CALLS (N FROM THE CONTROL
+000490*                    FILE).  WHEN THE CONTROL FILE'S RESTART
+000500*                    FLAG IS SET, MAINLINE SKIPS AHEAD TO THE
+000510*                    LAST CHECKPOINT INSTEAD OF STARTING OVER.
+000520*   08/09/2026 DH    ADDED END-OF-JOB RECONCILIATION AGAINST AN
+000530*                    EXPECTED CONTROL TOTAL (CTLTOT).  A
+000540*                    DISCREPANCY BETWEEN THE EXPECTED AND ACTUAL
+000550*                    SUCCESSFUL CALL COUNT IS LOGGED TO THE
+000560*                    ERROR REPORT AND RAISES THE JOB RETURN CODE
+000570*                    TO 16.
+000580*   08/09/2026 DH    RESTART CHECKPOINTS NOW CARRY THE SUCCESSFUL
+000590*                    CALL COUNT AS WELL AS THE RECORD POSITION, AND
+000600*                    THE SKIPPED RECORDS ARE FOLDED BACK INTO THE
+000610*                    SUMMARY TABLE, SO A RESTART RUN RECONCILES
+000620*                    AND SUMMARIZES AGAINST THE WHOLE FILE INSTEAD
+000630*                    OF JUST THIS SEGMENT.  RECONCILIATION
+000640*                    DIFFERENCES ARE NOW EDITED WITH A LEADING
+000650*                    SIGN BEFORE BEING WRITTEN TO THE ERROR REPORT
+000660*                    SO A SHORT RUN PRINTS LEGIBLY.  THE DISPATCH
+000670*                    AND SUMMARY TABLES NOW GUARD THEIR 200-ENTRY
+000680*                    CAPACITY INSTEAD OF OVERRUNNING IT, AND
+000690*                    RESTFILE'S OPENS ARE NOW STATUS-CHECKED LIKE
+000700*                    EVERY OTHER OUTPUT FILE.
+000710* Tectonics: cobc
+000720******************************************************************
+000730 IDENTIFICATION DIVISION.
+000740 PROGRAM-ID. Cobol.
+000750 AUTHOR. D. HOLLIS.
+000760 INSTALLATION. DATA CENTER OPERATIONS.
+000770 DATE-WRITTEN. 01/04/2019.
+000780 DATE-COMPILED.
+000790
+000800 ENVIRONMENT DIVISION.
+000810 INPUT-OUTPUT SECTION.
+000820 FILE-CONTROL.
+000830     SELECT CTL-FILE ASSIGN TO CTLFILE
+000840         ORGANIZATION IS LINE SEQUENTIAL
+000850         FILE STATUS IS WS-CTL-FILE-STATUS.
+000860
+000870     SELECT LANG-TRANS-FILE ASSIGN TO TRANSFIL
+000880         ORGANIZATION IS LINE SEQUENTIAL
+000890         FILE STATUS IS WS-TRANS-FILE-STATUS.
+000900
+000910     SELECT ERROR-REPORT ASSIGN TO ERRRPT
+000920         ORGANIZATION IS LINE SEQUENTIAL
+000930         FILE STATUS IS WS-ERROR-RPT-STATUS.
+000940
+000950     SELECT CALL-AUDIT-LOG ASSIGN TO AUDITLOG
+000960         ORGANIZATION IS LINE SEQUENTIAL
+000970         FILE STATUS IS WS-AUDIT-LOG-STATUS.
+000980
+000990     SELECT SUMMARY-REPORT ASSIGN TO SUMRPT
+001000         ORGANIZATION IS LINE SEQUENTIAL
+001010         FILE STATUS IS WS-SUMMARY-RPT-STATUS.
+001020
+001030     SELECT DISPATCH-TABLE-FILE ASSIGN TO DSPTBL
+001040         ORGANIZATION IS LINE SEQUENTIAL
+001050         FILE STATUS IS WS-DSPTBL-FILE-STATUS.
+001060
+001070     SELECT RESTART-FILE ASSIGN TO RESTFILE
+001080         ORGANIZATION IS LINE SEQUENTIAL
+001090         FILE STATUS IS WS-RESTART-FILE-STATUS.
+001100
+001110     SELECT CONTROL-TOTAL-FILE ASSIGN TO CTLTOT
+001120         ORGANIZATION IS LINE SEQUENTIAL
+001130         FILE STATUS IS WS-CTLTOT-FILE-STATUS.
+001140
+001150 DATA DIVISION.
+001160 FILE SECTION.
+001170 FD  CTL-FILE
+001180     RECORDING MODE IS F.
+001190 01  CTL-RECORD.
+001200     05  CTL-DEFAULT-LANG            PIC X(20).
+001210     05  CTL-RESTART-FLAG            PIC X(01).
+001220     05  CTL-CHECKPOINT-INTERVAL     PIC 9(05).
+001230
+001240 FD  LANG-TRANS-FILE
+001250     RECORDING MODE IS F.
+001260 01  TRANS-RECORD.
+001270     05  LANG_NAME                   PIC X(20).
+001280
+001290 FD  ERROR-REPORT
+001300     RECORDING MODE IS F.
+001310 01  ERROR-REPORT-LINE                PIC X(80).
+001320
+001330 FD  CALL-AUDIT-LOG
+001340     RECORDING MODE IS F.
+001350 01  AUDIT-LOG-LINE                   PIC X(80).
+001360
+001370 FD  SUMMARY-REPORT
+001380     RECORDING MODE IS F.
+001390 01  SUMMARY-REPORT-LINE              PIC X(80).
+001400
+001410 FD  DISPATCH-TABLE-FILE
+001420     RECORDING MODE IS F.
+001430 01  DSPTBL-RECORD.
+001440     05  DSPTBL-LANG-NAME             PIC X(20).
+001450     05  DSPTBL-PROGRAM-NAME          PIC X(09).
+001460
+001470 FD  RESTART-FILE
+001480     RECORDING MODE IS F.
+001490 01  RESTART-RECORD.
+001500     05  RST-RECORD-COUNT             PIC 9(07).
+001510     05  RST-RUN-DATE                 PIC 9(08).
+001520     05  RST-RUN-TIME                 PIC 9(08).
+001530     05  RST-SUCCESSFUL-COUNT         PIC 9(07).
+001540
+001550 FD  CONTROL-TOTAL-FILE
+001560     RECORDING MODE IS F.
+001570 01  CTLTOT-RECORD.
+001580     05  CTLTOT-EXPECTED-COUNT        PIC 9(07).
+001590
+001600 WORKING-STORAGE SECTION.
+001610*-----------------------------------------------------------------
+001620*    FILE STATUS SWITCHES
+001630*-----------------------------------------------------------------
+001640 01  WS-FILE-STATUSES.
+001650     05  WS-CTL-FILE-STATUS          PIC X(02) VALUE "00".
+001660         88  CTL-FILE-OK             VALUE "00".
+001670         88  CTL-FILE-AT-END         VALUE "10".
+001680     05  WS-TRANS-FILE-STATUS        PIC X(02) VALUE "00".
+001690         88  TRANS-FILE-OK           VALUE "00".
+001700         88  TRANS-FILE-AT-END       VALUE "10".
+001710     05  WS-ERROR-RPT-STATUS         PIC X(02) VALUE "99".
+001720         88  ERROR-RPT-OK            VALUE "00".
+001730     05  WS-AUDIT-LOG-STATUS         PIC X(02) VALUE "99".
+001740         88  AUDIT-LOG-OK            VALUE "00".
+001750     05  WS-SUMMARY-RPT-STATUS       PIC X(02) VALUE "00".
+001760         88  SUMMARY-RPT-OK          VALUE "00".
+001770     05  WS-DSPTBL-FILE-STATUS       PIC X(02) VALUE "00".
+001780         88  DSPTBL-FILE-OK          VALUE "00".
+001790         88  DSPTBL-FILE-AT-END      VALUE "10".
+001800     05  WS-RESTART-FILE-STATUS      PIC X(02) VALUE "99".
+001810         88  RESTART-FILE-OK         VALUE "00".
+001820         88  RESTART-FILE-AT-END     VALUE "10".
+001830     05  WS-CTLTOT-FILE-STATUS       PIC X(02) VALUE "00".
+001840         88  CTLTOT-FILE-OK          VALUE "00".
+001850
+001860 01  LANG-RECORD.
+001870     COPY LANGREC.
+001880
+001890 01  WS-SWITCHES.
+001900     05  WS-EOF-SWITCH                PIC X(01) VALUE "N".
+001910         88  END-OF-TRANS-FILE        VALUE "Y".
+001920     05  WS-CALL-EXCEPTION-SWITCH     PIC X(01) VALUE "N".
+001930         88  CALL-EXCEPTION-OCCURRED  VALUE "Y".
+001940     05  WS-DSPTBL-EOF-SWITCH         PIC X(01) VALUE "N".
+001950         88  END-OF-DSPTBL-FILE       VALUE "Y".
+001960     05  WS-RESTART-EOF-SWITCH        PIC X(01) VALUE "N".
+001970         88  END-OF-RESTART-FILE      VALUE "Y".
+001980     05  WS-DSPTBL-FULL-SWITCH        PIC X(01) VALUE "N".
+001990         88  DSPTBL-TABLE-FULL-LOGGED VALUE "Y".
+002000     05  WS-SUMMARY-FULL-SWITCH       PIC X(01) VALUE "N".
+002010         88  SUMMARY-TABLE-FULL-LOGGED VALUE "Y".
+002020
+002030*-----------------------------------------------------------------
+002040*    DYNAMIC DISPATCH TABLE - LOADED FROM DSPTBL AT STARTUP.
+002050*    RESOLVES WHICH EXTERNAL PROGRAM TO CALL FOR A GIVEN
+002060*    LANG_NAME.  A LANG_NAME WITH NO TABLE ENTRY FALLS BACK TO
+002070*    WS-DEFAULT-PROGRAM-NAME.
+002080*-----------------------------------------------------------------
+002090 01  WS-DEFAULT-PROGRAM-NAME          PIC X(09) VALUE "call_this".
+002100 01  WS-TARGET-PROGRAM-NAME           PIC X(09).
+002110 01  WS-DISPATCH-TABLE-CONTROL.
+002120     05  WS-DISPATCH-ENTRY-COUNT      PIC 9(04) VALUE ZERO.
+002130     05  WS-DISPATCH-TABLE
+002140                 OCCURS 1 TO 200 TIMES
+002150                 DEPENDING ON WS-DISPATCH-ENTRY-COUNT
+002160                 INDEXED BY DSP-IDX.
+002170         10  WS-DSP-LANG-NAME         PIC X(20).
+002180         10  WS-DSP-PROGRAM-NAME      PIC X(09).
+002190
+002200*-----------------------------------------------------------------
+002210*    JOB RETURN CODE - HIGHEST SEVERITY SEEN THIS RUN.
+002220*      00 = NORMAL, 04 = CALL_THIS REPORTED A NON-ZERO RETURN
+002230*      CODE, 08 = CALL_THIS COULD NOT BE INVOKED AT ALL, 16 =
+002240*      END-OF-JOB RECONCILIATION AGAINST CTLTOT DID NOT BALANCE.
+002250*-----------------------------------------------------------------
+002260 01  WS-JOB-RETURN-CODE               PIC 9(04) VALUE ZERO.
+002270 01  WS-CALL-RETURN-CODE              PIC 9(04) VALUE ZERO.
+002280
+002290*-----------------------------------------------------------------
+002300*    RUN DATE AND TIME - CAPTURED ONCE AT STARTUP FOR THE
+002310*    DISPATCH AUDIT LOG.
+002320*-----------------------------------------------------------------
+002330 01  WS-RUN-DATE                      PIC 9(08).
+002340 01  WS-RUN-TIME                      PIC 9(08).
+002350
+002360*-----------------------------------------------------------------
+002370*    DISPATCH-FREQUENCY SUMMARY TABLE - ONE ENTRY PER DISTINCT
+002380*    LANG_NAME DISPATCHED THIS RUN, PLUS A RUNNING GRAND TOTAL.
+002390*-----------------------------------------------------------------
+002400 01  WS-SUMMARY-CONTROL.
+002410     05  WS-SUMMARY-ENTRY-COUNT       PIC 9(04) VALUE ZERO.
+002420     05  WS-TOTAL-CALL-COUNT          PIC 9(07) VALUE ZERO.
+002430     05  WS-SUCCESSFUL-CALL-COUNT     PIC 9(07) VALUE ZERO.
+002440     05  WS-SUMMARY-TABLE
+002450                 OCCURS 1 TO 200 TIMES
+002460                 DEPENDING ON WS-SUMMARY-ENTRY-COUNT
+002470                 INDEXED BY SUM-IDX.
+002480         10  WS-SUM-LANG-NAME         PIC X(20).
+002490         10  WS-SUM-COUNT             PIC 9(07).
+002500
+002510*-----------------------------------------------------------------
+002520*    CHECKPOINT/RESTART CONTROLS.  WS-CHECKPOINT-INTERVAL AND
+002530*    WS-RESTART-FLAG ARE SET FROM THE CONTROL FILE.
+002540*-----------------------------------------------------------------
+002550 01  WS-RUN-PARMS.
+002560     05  WS-RESTART-FLAG              PIC X(01) VALUE "N".
+002570         88  RESTART-REQUESTED        VALUE "Y".
+002580     05  WS-CHECKPOINT-INTERVAL       PIC 9(05) VALUE 100.
+002585     05  WS-DEFAULT-LANG-NAME         PIC X(20) VALUE "Cobol".
+002590 01  WS-RESTART-CONTROLS.
+002600     05  WS-RESTART-RECORD-COUNT      PIC 9(07) VALUE ZERO.
+002610     05  WS-RESTART-SKIP-LIMIT        PIC 9(07) VALUE ZERO.
+002620     05  WS-SKIP-COUNT                PIC 9(07) VALUE ZERO.
+002630     05  WS-CHECKPOINT-QUOTIENT       PIC 9(07) VALUE ZERO.
+002640     05  WS-CHECKPOINT-REMAINDER      PIC 9(05) VALUE ZERO.
+002650 01  WS-RECONCILE-DIFFERENCE          PIC S9(07) VALUE ZERO.
+002660 01  WS-RECONCILE-DIFFERENCE-EDIT     PIC -9(07).
+002670
+002680 PROCEDURE DIVISION.
+002690*-----------------------------------------------------------------
+002700* 0000-MAINLINE-CONTROL.
+002710*     TOP LEVEL FLOW OF CONTROL FOR THE JOB STEP.
+002720*-----------------------------------------------------------------
+002730 0000-MAINLINE-CONTROL.
+002740     PERFORM 1000-INITIALIZE THRU 1000-EXIT.
+002750     PERFORM 2000-PROCESS-TRANSACTIONS THRU 2000-EXIT
+002760         UNTIL END-OF-TRANS-FILE.
+002770     PERFORM 8000-TERMINATE THRU 8000-EXIT.
+002780     STOP RUN.
+002790
+002800*-----------------------------------------------------------------
+002810* 1000-INITIALIZE.
+002820*     OPEN THE CONTROL FILE AND LOAD WS-DEFAULT-LANG-NAME FROM IT.
+002830*     THIS IS THE LANG_NAME USED WHENEVER A TRANSACTION RECORD
+002840*     DOES NOT CARRY ITS OWN (SEE 2090-SET-LANG-NAME-FROM-TRANS).
+002845*     IF THE CONTROL FILE IS EMPTY OR MISSING A USABLE VALUE, THE
+002846*     COMPILED-IN DEFAULT ESTABLISHED ABOVE IS LEFT IN PLACE.
+002850*-----------------------------------------------------------------
+002860 1000-INITIALIZE.
+002880     OPEN INPUT CTL-FILE.
+002890     IF CTL-FILE-OK
+002900         READ CTL-FILE
+002910             AT END
+002920                 CONTINUE
+002930         END-READ
+002940     END-IF.
+002950     IF CTL-FILE-OK AND CTL-DEFAULT-LANG NOT EQUAL SPACES
+002960         MOVE CTL-DEFAULT-LANG TO WS-DEFAULT-LANG-NAME
+002970     END-IF.
+002980     IF CTL-FILE-OK AND CTL-RESTART-FLAG NOT EQUAL SPACE
+002990         MOVE CTL-RESTART-FLAG TO WS-RESTART-FLAG
+003000     END-IF.
+003010     IF CTL-FILE-OK AND CTL-CHECKPOINT-INTERVAL > ZERO
+003020         MOVE CTL-CHECKPOINT-INTERVAL
+003030             TO WS-CHECKPOINT-INTERVAL
+003040     END-IF.
+003050     OPEN INPUT LANG-TRANS-FILE.
+003060     IF NOT TRANS-FILE-OK
+003070         SET END-OF-TRANS-FILE TO TRUE
+003080         MOVE 16 TO WS-JOB-RETURN-CODE
+003090         GO TO 1000-EXIT
+003100     END-IF.
+003110     OPEN OUTPUT ERROR-REPORT.
+003120     IF NOT ERROR-RPT-OK
+003130         IF WS-JOB-RETURN-CODE < 8
+003140             MOVE 8 TO WS-JOB-RETURN-CODE
+003150         END-IF
+003160     END-IF.
+003170     OPEN OUTPUT CALL-AUDIT-LOG.
+003180     IF NOT AUDIT-LOG-OK
+003190         IF WS-JOB-RETURN-CODE < 8
+003200             MOVE 8 TO WS-JOB-RETURN-CODE
+003210         END-IF
+003220     END-IF.
+003230     ACCEPT WS-RUN-DATE FROM DATE YYYYMMDD.
+003240     ACCEPT WS-RUN-TIME FROM TIME.
+003250     PERFORM 1020-LOAD-DISPATCH-TABLE THRU 1020-EXIT.
+003260     PERFORM 1030-CHECK-RESTART THRU 1030-EXIT.
+003270     PERFORM 2100-READ-TRANSACTION THRU 2100-EXIT.
+003280     PERFORM 1032-SKIP-PROCESSED-RECORDS THRU 1032-EXIT.
+003290 1000-EXIT.
+003300     IF CTL-FILE-OK OR CTL-FILE-AT-END
+003310         CLOSE CTL-FILE
+003320     END-IF.
+003330     EXIT.
+003340
+003350*-----------------------------------------------------------------
+003360* 1020-LOAD-DISPATCH-TABLE.
+003370*     LOADS THE DISPATCH TABLE FROM DSPTBL INTO WORKING STORAGE.
+003380*     IF DSPTBL IS MISSING OR EMPTY, THE TABLE IS LEFT EMPTY AND
+003390*     EVERY LANG_NAME FALLS BACK TO WS-DEFAULT-PROGRAM-NAME.
+003400*-----------------------------------------------------------------
+003410 1020-LOAD-DISPATCH-TABLE.
+003420     OPEN INPUT DISPATCH-TABLE-FILE.
+003430     IF NOT DSPTBL-FILE-OK
+003440         GO TO 1020-EXIT
+003450     END-IF.
+003460     PERFORM 1021-READ-DISPATCH-ENTRY THRU 1021-EXIT.
+003470     PERFORM 1022-BUILD-DISPATCH-TABLE THRU 1022-EXIT
+003480         UNTIL END-OF-DSPTBL-FILE.
+003490     CLOSE DISPATCH-TABLE-FILE.
+003500 1020-EXIT.
+003510     EXIT.
+003520
+003530*-----------------------------------------------------------------
+003540* 1021-READ-DISPATCH-ENTRY.
+003550*     READS THE NEXT DISPATCH TABLE RECORD.
+003560*-----------------------------------------------------------------
+003570 1021-READ-DISPATCH-ENTRY.
+003580     READ DISPATCH-TABLE-FILE
+003590         AT END
+003600             SET END-OF-DSPTBL-FILE TO TRUE
+003610     END-READ.
+003620 1021-EXIT.
+003630     EXIT.
+003640
+003650*-----------------------------------------------------------------
+003660* 1022-BUILD-DISPATCH-TABLE.
+003670*     ADDS ONE ENTRY TO THE IN-MEMORY DISPATCH TABLE AND READS
+003680*     THE NEXT RECORD AHEAD.  DSPTBL-RECORDS BEYOND THE TABLE'S
+003690*     200-ENTRY CAPACITY ARE LOGGED ONCE TO THE ERROR REPORT AND
+003700*     DROPPED RATHER THAN OVERRUNNING THE TABLE.
+003710*-----------------------------------------------------------------
+003720 1022-BUILD-DISPATCH-TABLE.
+003730     IF WS-DISPATCH-ENTRY-COUNT < 200
+003740         ADD 1 TO WS-DISPATCH-ENTRY-COUNT
+003750         MOVE DSPTBL-LANG-NAME
+003760             TO WS-DSP-LANG-NAME (WS-DISPATCH-ENTRY-COUNT)
+003770         MOVE DSPTBL-PROGRAM-NAME
+003780             TO WS-DSP-PROGRAM-NAME (WS-DISPATCH-ENTRY-COUNT)
+003790     ELSE
+003800         PERFORM 1023-LOG-DISPATCH-TABLE-FULL THRU 1023-EXIT
+003810     END-IF.
+003820     PERFORM 1021-READ-DISPATCH-ENTRY THRU 1021-EXIT.
+003830 1022-EXIT.
+003840     EXIT.
+003850
+003860*-----------------------------------------------------------------
+003870* 1023-LOG-DISPATCH-TABLE-FULL.
+003880*     LOGS THE DISPATCH TABLE OVERFLOW TO THE ERROR REPORT THE
+003890*     FIRST TIME IT IS SEEN, AND ONLY THE FIRST TIME, SO ONE
+003900*     OVERSIZED DSPTBL DOES NOT FLOOD THE REPORT WITH A LINE PER
+003910*     DISCARDED ENTRY.
+003920*-----------------------------------------------------------------
+003930 1023-LOG-DISPATCH-TABLE-FULL.
+003940     IF NOT DSPTBL-TABLE-FULL-LOGGED
+003950         SET DSPTBL-TABLE-FULL-LOGGED TO TRUE
+003960         IF ERROR-RPT-OK
+003965             MOVE SPACES TO ERROR-REPORT-LINE
+003970             STRING "DISPATCH TABLE FULL AT 200 ENTRIES - "
+003980                     DELIMITED BY SIZE
+003990                    "REMAINING DSPTBL RECORDS IGNORED"
+004000                     DELIMITED BY SIZE
+004010                    INTO ERROR-REPORT-LINE
+004020             END-STRING
+004030             WRITE ERROR-REPORT-LINE
+004040         END-IF
+004050         IF WS-JOB-RETURN-CODE < 8
+004060             MOVE 8 TO WS-JOB-RETURN-CODE
+004070         END-IF
+004080     END-IF.
+004090 1023-EXIT.
+004100     EXIT.
+004110
+004120*-----------------------------------------------------------------
+004130* 1030-CHECK-RESTART.
+004140*     WHEN THE RESTART FLAG IS SET, READS RESTFILE FOR THE LAST
+004150*     CHECKPOINTED RECORD POSITION AND OPENS RESTFILE FOR
+004160*     EXTEND SO NEW CHECKPOINTS ARE APPENDED TO THE SAME
+004170*     HISTORY.  A FRESH RUN STARTS RESTFILE OVER.
+004180*-----------------------------------------------------------------
+004190 1030-CHECK-RESTART.
+004200     IF RESTART-REQUESTED
+004210         PERFORM 1031-READ-LAST-CHECKPOINT THRU 1031-EXIT
+004220         OPEN EXTEND RESTART-FILE
+004230     ELSE
+004240         OPEN OUTPUT RESTART-FILE
+004250     END-IF.
+004260     IF NOT RESTART-FILE-OK
+004270         IF WS-JOB-RETURN-CODE < 8
+004280             MOVE 8 TO WS-JOB-RETURN-CODE
+004290         END-IF
+004300     END-IF.
+004310 1030-EXIT.
+004320     EXIT.
+004330
+004340*-----------------------------------------------------------------
+004350* 1031-READ-LAST-CHECKPOINT.
+004360*     READS EVERY CHECKPOINT RECORD IN RESTFILE, KEEPING THE
+004370*     LAST RECORD POSITION SEEN AS THE POINT TO RESUME FROM.
+004380*-----------------------------------------------------------------
+004390 1031-READ-LAST-CHECKPOINT.
+004400     OPEN INPUT RESTART-FILE.
+004410     IF NOT RESTART-FILE-OK
+004420         GO TO 1031-EXIT
+004430     END-IF.
+004440     PERFORM 1033-READ-CHECKPOINT-RECORD THRU 1033-EXIT
+004450         UNTIL END-OF-RESTART-FILE.
+004460     CLOSE RESTART-FILE.
+004470 1031-EXIT.
+004480     EXIT.
+004490
+004500*-----------------------------------------------------------------
+004510* 1033-READ-CHECKPOINT-RECORD.
+004520*     READS ONE CHECKPOINT RECORD AND REMEMBERS ITS RECORD COUNT
+004530*     AND SUCCESSFUL-CALL COUNT AS THE MOST RECENT CHECKPOINT SO
+004540*     FAR, SO 8200-RECONCILE-CONTROLS SEES THE FULL-FILE COUNT
+004550*     ACROSS THE ORIGINAL RUN AND THE RESTART, NOT JUST THIS
+004560*     SEGMENT'S.
+004570*-----------------------------------------------------------------
+004580 1033-READ-CHECKPOINT-RECORD.
+004590     READ RESTART-FILE
+004600         AT END
+004610             SET END-OF-RESTART-FILE TO TRUE
+004620         NOT AT END
+004630             MOVE RST-RECORD-COUNT TO WS-RESTART-RECORD-COUNT
+004640             MOVE RST-SUCCESSFUL-COUNT TO WS-SUCCESSFUL-CALL-COUNT
+004650     END-READ.
+004660 1033-EXIT.
+004670     EXIT.
+004680
+004690*-----------------------------------------------------------------
+004700* 1032-SKIP-PROCESSED-RECORDS.
+004710*     ON A RESTART RUN, RE-READS THE TRANSACTION RECORDS ALREADY
+004720*     DISPATCHED BEFORE THE LAST CHECKPOINT SO PROCESSING RESUMES
+004730*     WITH THE FIRST UN-DISPATCHED RECORD.  EACH RE-READ RECORD IS
+004740*     FOLDED BACK INTO THE DISPATCH-FREQUENCY SUMMARY TABLE AND
+004750*     GRAND TOTAL (VIA 2230) SO THE END-OF-JOB SUMMARY REPORT
+004760*     STAYS CONSISTENT ACROSS A RESTART, WITHOUT RE-DISPATCHING
+004770*     THE CALL ITSELF.
+004780*-----------------------------------------------------------------
+004790 1032-SKIP-PROCESSED-RECORDS.
+004800     IF RESTART-REQUESTED AND WS-RESTART-RECORD-COUNT > ZERO
+004810         ADD 1 TO WS-RESTART-RECORD-COUNT
+004820             GIVING WS-RESTART-SKIP-LIMIT
+004830         PERFORM 1034-SKIP-ONE-RECORD THRU 1034-EXIT
+004840             VARYING WS-SKIP-COUNT FROM 1 BY 1
+004850             UNTIL WS-SKIP-COUNT >= WS-RESTART-SKIP-LIMIT
+004860                OR END-OF-TRANS-FILE
+004870     END-IF.
+004880 1032-EXIT.
+004890     EXIT.
+004900
+004910*-----------------------------------------------------------------
+004920* 1034-SKIP-ONE-RECORD.
+004930*     TALLIES ONE ALREADY-PROCESSED TRANSACTION RECORD INTO THE
+004940*     SUMMARY TABLE AND GRAND TOTAL, THEN READS THE NEXT RECORD
+004950*     AHEAD, WITHOUT RE-DISPATCHING CALL_THIS FOR IT.
+004960*-----------------------------------------------------------------
+004970 1034-SKIP-ONE-RECORD.
+004975     PERFORM 2090-SET-LANG-NAME-FROM-TRANS THRU 2090-EXIT.
+004990     PERFORM 2230-UPDATE-SUMMARY-COUNTS THRU 2230-EXIT.
+005000     PERFORM 2100-READ-TRANSACTION THRU 2100-EXIT.
+005010 1034-EXIT.
+005020     EXIT.
+005030
+005040*-----------------------------------------------------------------
+005050* 2090-SET-LANG-NAME-FROM-TRANS.
+005060*     LANG_NAME OF LANG-RECORD IS THE VALUE ACTUALLY DISPATCHED.
+005070*     A TRANSACTION RECORD THAT CARRIES ITS OWN LANG_NAME GOVERNS;
+005080*     A BLANK LANG_NAME FALLS BACK TO WS-DEFAULT-LANG-NAME, WHICH
+005090*     1000-INITIALIZE SET FROM CTL-DEFAULT-LANG (OR THE
+005100*     COMPILED-IN DEFAULT IF THE CONTROL FILE DID NOT SUPPLY ONE).
+005110*-----------------------------------------------------------------
+005120 2090-SET-LANG-NAME-FROM-TRANS.
+005130     IF LANG_NAME OF TRANS-RECORD EQUAL SPACES
+005140         MOVE WS-DEFAULT-LANG-NAME
+005150             TO LANG_NAME OF LANG-RECORD
+005160     ELSE
+005170         MOVE LANG_NAME OF TRANS-RECORD
+005180             TO LANG_NAME OF LANG-RECORD
+005190     END-IF.
+005200 2090-EXIT.
+005210     EXIT.
+005220
+005230*-----------------------------------------------------------------
+005240* 2000-PROCESS-TRANSACTIONS.
+005250*     DISPATCHES ONE CALL TO CALL_THIS FOR THE CURRENT
+005260*     TRANSACTION RECORD AND READS THE NEXT ONE AHEAD.
+005270*-----------------------------------------------------------------
+005280 2000-PROCESS-TRANSACTIONS.
+005290     PERFORM 2090-SET-LANG-NAME-FROM-TRANS THRU 2090-EXIT.
+005300     MOVE "N" TO WS-CALL-EXCEPTION-SWITCH.
+005310     PERFORM 2205-RESOLVE-TARGET-PROGRAM THRU 2205-EXIT.
+005320     CALL WS-TARGET-PROGRAM-NAME USING LANG_NAME OF LANG-RECORD
+005330         ON EXCEPTION
+005340             SET CALL-EXCEPTION-OCCURRED TO TRUE
+005350     END-CALL.
+005360     PERFORM 2210-CHECK-CALL-RESULT THRU 2210-EXIT.
+005370     PERFORM 2220-WRITE-AUDIT-RECORD THRU 2220-EXIT.
+005380     PERFORM 2230-UPDATE-SUMMARY-COUNTS THRU 2230-EXIT.
+005390     PERFORM 2240-CHECKPOINT-CHECK THRU 2240-EXIT.
+005400     PERFORM 2100-READ-TRANSACTION THRU 2100-EXIT.
+005410 2000-EXIT.
+005420     EXIT.
+005430
+005440*-----------------------------------------------------------------
+005450* 2205-RESOLVE-TARGET-PROGRAM.
+005460*     LOOKS UP THE CURRENT LANG_NAME IN THE DISPATCH TABLE AND
+005470*     SETS WS-TARGET-PROGRAM-NAME TO THE MATCHING PROGRAM, OR TO
+005480*     THE DEFAULT WHEN THERE IS NO MATCH.
+005490*-----------------------------------------------------------------
+005500 2205-RESOLVE-TARGET-PROGRAM.
+005510     MOVE WS-DEFAULT-PROGRAM-NAME TO WS-TARGET-PROGRAM-NAME.
+005520     IF WS-DISPATCH-ENTRY-COUNT > ZERO
+005530         SET DSP-IDX TO 1
+005540         SEARCH WS-DISPATCH-TABLE
+005550             AT END
+005560                 CONTINUE
+005570             WHEN WS-DSP-LANG-NAME (DSP-IDX)
+005580                      EQUAL LANG_NAME OF LANG-RECORD
+005590                 MOVE WS-DSP-PROGRAM-NAME (DSP-IDX)
+005600                     TO WS-TARGET-PROGRAM-NAME
+005610         END-SEARCH
+005620     END-IF.
+005630 2205-EXIT.
+005640     EXIT.
+005650
+005660*-----------------------------------------------------------------
+005670* 2210-CHECK-CALL-RESULT.
+005680*     INSPECTS THE OUTCOME OF THE CALL TO CALL_THIS.  A MISSING
+005690*     OR MIS-LINKED ROUTINE IS TREATED AS MORE SEVERE THAN A
+005700*     ROUTINE THAT RAN BUT RETURNED A NON-ZERO CODE.
+005710*-----------------------------------------------------------------
+005720 2210-CHECK-CALL-RESULT.
+005730     IF CALL-EXCEPTION-OCCURRED
+005740         MOVE 8 TO WS-CALL-RETURN-CODE
+005750         MOVE SPACES TO ERROR-REPORT-LINE
+005760         STRING "PROGRAM " DELIMITED BY SIZE
+005770             WS-TARGET-PROGRAM-NAME DELIMITED BY SIZE
+005780             " NOT AVAILABLE FOR LANG_NAME=" DELIMITED BY SIZE
+005790             LANG_NAME OF LANG-RECORD DELIMITED BY SIZE
+005800             INTO ERROR-REPORT-LINE
+005810         END-STRING
+005820         WRITE ERROR-REPORT-LINE
+005830         IF WS-JOB-RETURN-CODE < 8
+005840             MOVE 8 TO WS-JOB-RETURN-CODE
+005850         END-IF
+005860     ELSE
+005870         ADD 1 TO WS-SUCCESSFUL-CALL-COUNT
+005880         MOVE RETURN-CODE TO WS-CALL-RETURN-CODE
+005890         IF WS-CALL-RETURN-CODE NOT EQUAL ZERO
+005900             MOVE SPACES TO ERROR-REPORT-LINE
+005910             STRING "PROGRAM " DELIMITED BY SIZE
+005920                 WS-TARGET-PROGRAM-NAME DELIMITED BY SIZE
+005930                 " RETURNED CODE " DELIMITED BY SIZE
+005940                 WS-CALL-RETURN-CODE DELIMITED BY SIZE
+005950                 " FOR LANG_NAME=" DELIMITED BY SIZE
+005960                 LANG_NAME OF LANG-RECORD DELIMITED BY SIZE
+005970                 INTO ERROR-REPORT-LINE
+005980             END-STRING
+005990             WRITE ERROR-REPORT-LINE
+006000             IF WS-JOB-RETURN-CODE < 4
+006010                 MOVE 4 TO WS-JOB-RETURN-CODE
+006020             END-IF
+006030         END-IF
+006040     END-IF.
+006050 2210-EXIT.
+006060     EXIT.
+006070
+006080*-----------------------------------------------------------------
+006090* 2220-WRITE-AUDIT-RECORD.
+006100*     APPENDS ONE LINE TO THE DISPATCH AUDIT LOG FOR THE CALL
+006110*     JUST COMPLETED.
+006120*-----------------------------------------------------------------
+006130 2220-WRITE-AUDIT-RECORD.
+006140     MOVE SPACES TO AUDIT-LOG-LINE.
+006150     STRING WS-RUN-DATE     DELIMITED BY SIZE
+006160            " "             DELIMITED BY SIZE
+006170            WS-RUN-TIME     DELIMITED BY SIZE
+006180            " LANG_NAME="   DELIMITED BY SIZE
+006190            LANG_NAME OF LANG-RECORD DELIMITED BY SIZE
+006200            " PGM="         DELIMITED BY SIZE
+006210            WS-TARGET-PROGRAM-NAME DELIMITED BY SIZE
+006220            " RC="          DELIMITED BY SIZE
+006230            WS-CALL-RETURN-CODE DELIMITED BY SIZE
+006240            INTO AUDIT-LOG-LINE
+006250     END-STRING.
+006260     WRITE AUDIT-LOG-LINE.
+006270 2220-EXIT.
+006280     EXIT.
+006290
+006300*-----------------------------------------------------------------
+006310* 2230-UPDATE-SUMMARY-COUNTS.
+006320*     ADDS THE CALL JUST COMPLETED TO THE DISPATCH-FREQUENCY
+006330*     SUMMARY TABLE, CREATING A NEW ENTRY IF THIS LANG_NAME
+006340*     HAS NOT BEEN SEEN YET THIS RUN.
+006350*-----------------------------------------------------------------
+006360 2230-UPDATE-SUMMARY-COUNTS.
+006370     ADD 1 TO WS-TOTAL-CALL-COUNT.
+006380     IF WS-SUMMARY-ENTRY-COUNT > ZERO
+006390         SET SUM-IDX TO 1
+006400         SEARCH WS-SUMMARY-TABLE
+006410             AT END
+006420                 PERFORM 2235-ADD-SUMMARY-ENTRY THRU 2235-EXIT
+006430             WHEN WS-SUM-LANG-NAME (SUM-IDX)
+006440                      EQUAL LANG_NAME OF LANG-RECORD
+006450                 ADD 1 TO WS-SUM-COUNT (SUM-IDX)
+006460         END-SEARCH
+006470     ELSE
+006480         PERFORM 2235-ADD-SUMMARY-ENTRY THRU 2235-EXIT
+006490     END-IF.
+006500 2230-EXIT.
+006510     EXIT.
+006520
+006530*-----------------------------------------------------------------
+006540* 2235-ADD-SUMMARY-ENTRY.
+006550*     APPENDS A NEW DISTINCT LANG_NAME TO THE SUMMARY TABLE.
+006560*     LANG_NAMES SEEN AFTER THE TABLE'S 200-ENTRY CAPACITY IS
+006570*     REACHED ARE LOGGED ONCE TO THE ERROR REPORT AND FOLDED INTO
+006580*     THE GRAND TOTAL ONLY, RATHER THAN OVERRUNNING THE TABLE.
+006590*-----------------------------------------------------------------
+006600 2235-ADD-SUMMARY-ENTRY.
+006610     IF WS-SUMMARY-ENTRY-COUNT < 200
+006620         ADD 1 TO WS-SUMMARY-ENTRY-COUNT
+006630         MOVE LANG_NAME OF LANG-RECORD
+006640             TO WS-SUM-LANG-NAME (WS-SUMMARY-ENTRY-COUNT)
+006650         MOVE 1 TO WS-SUM-COUNT (WS-SUMMARY-ENTRY-COUNT)
+006660     ELSE
+006670         PERFORM 2236-LOG-SUMMARY-TABLE-FULL THRU 2236-EXIT
+006680     END-IF.
+006690 2235-EXIT.
+006700     EXIT.
+006710
+006720*-----------------------------------------------------------------
+006730* 2236-LOG-SUMMARY-TABLE-FULL.
+006740*     LOGS THE SUMMARY TABLE OVERFLOW TO THE ERROR REPORT THE
+006750*     FIRST TIME IT IS SEEN, AND ONLY THE FIRST TIME, SO ONE RUN
+006760*     WITH MORE THAN 200 DISTINCT LANG_NAMES DOES NOT FLOOD THE
+006770*     REPORT WITH A LINE PER DISCARDED IDENTIFIER.
+006780*-----------------------------------------------------------------
+006790 2236-LOG-SUMMARY-TABLE-FULL.
+006800     IF NOT SUMMARY-TABLE-FULL-LOGGED
+006810         SET SUMMARY-TABLE-FULL-LOGGED TO TRUE
+006820         IF ERROR-RPT-OK
+006830             MOVE SPACES TO ERROR-REPORT-LINE
+006840             STRING "SUMMARY TABLE FULL AT 200 DISTINCT LANG_NAME"
+006850                     DELIMITED BY SIZE
+006860                    "S - FURTHER IDENTIFIERS NOT ITEMIZED"
+006870                     DELIMITED BY SIZE
+006880                    INTO ERROR-REPORT-LINE
+006890             END-STRING
+006900             WRITE ERROR-REPORT-LINE
+006910         END-IF
+006920         IF WS-JOB-RETURN-CODE < 8
+006930             MOVE 8 TO WS-JOB-RETURN-CODE
+006940         END-IF
+006950     END-IF.
+006960 2236-EXIT.
+006970     EXIT.
+006980
+006990*-----------------------------------------------------------------
+007000* 2240-CHECKPOINT-CHECK.
+007010*     EVERY WS-CHECKPOINT-INTERVAL CALLS, WRITES THE CURRENT
+007020*     RECORD POSITION TO RESTFILE SO A LATER RESTART RUN CAN
+007030*     RESUME FROM HERE INSTEAD OF THE TOP OF THE FILE.
+007040*-----------------------------------------------------------------
+007050 2240-CHECKPOINT-CHECK.
+007060     IF WS-CHECKPOINT-INTERVAL > ZERO
+007070         DIVIDE WS-TOTAL-CALL-COUNT BY WS-CHECKPOINT-INTERVAL
+007080             GIVING WS-CHECKPOINT-QUOTIENT
+007090             REMAINDER WS-CHECKPOINT-REMAINDER
+007100         IF WS-CHECKPOINT-REMAINDER EQUAL ZERO
+007110             PERFORM 3000-WRITE-CHECKPOINT THRU 3000-EXIT
+007120         END-IF
+007130     END-IF.
+007140 2240-EXIT.
+007150     EXIT.
+007160
+007170*-----------------------------------------------------------------
+007180* 3000-WRITE-CHECKPOINT.
+007190*     APPENDS THE CURRENT RECORD POSITION TO RESTFILE.
+007200*-----------------------------------------------------------------
+007210 3000-WRITE-CHECKPOINT.
+007220     MOVE WS-TOTAL-CALL-COUNT TO RST-RECORD-COUNT.
+007230     MOVE WS-RUN-DATE TO RST-RUN-DATE.
+007240     MOVE WS-RUN-TIME TO RST-RUN-TIME.
+007250     MOVE WS-SUCCESSFUL-CALL-COUNT TO RST-SUCCESSFUL-COUNT.
+007260     WRITE RESTART-RECORD.
+007270 3000-EXIT.
+007280     EXIT.
+007290
+007300*-----------------------------------------------------------------
+007310* 2100-READ-TRANSACTION.
+007320*     READS THE NEXT TRANSACTION RECORD AND SETS THE
+007330*     END-OF-TRANS-FILE SWITCH WHEN THE FILE IS EXHAUSTED.
+007340*-----------------------------------------------------------------
+007350 2100-READ-TRANSACTION.
+007360     READ LANG-TRANS-FILE
+007370         AT END
+007380             SET END-OF-TRANS-FILE TO TRUE
+007390     END-READ.
+007400 2100-EXIT.
+007410     EXIT.
+007420
+007430*-----------------------------------------------------------------
+007440* 8000-TERMINATE.
+007450*     END-OF-JOB HOUSEKEEPING.
+007460*-----------------------------------------------------------------
+007470 8000-TERMINATE.
+007480     PERFORM 8100-WRITE-SUMMARY-REPORT THRU 8100-EXIT.
+007490     PERFORM 8200-RECONCILE-CONTROLS THRU 8200-EXIT.
+007500     IF TRANS-FILE-OK OR TRANS-FILE-AT-END
+007510         CLOSE LANG-TRANS-FILE
+007520     END-IF.
+007530     IF ERROR-RPT-OK
+007540         CLOSE ERROR-REPORT
+007550     END-IF.
+007560     IF AUDIT-LOG-OK
+007570         CLOSE CALL-AUDIT-LOG
+007580     END-IF.
+007590     IF RESTART-FILE-OK OR RESTART-FILE-AT-END
+007600         CLOSE RESTART-FILE
+007610     END-IF.
+007620     MOVE WS-JOB-RETURN-CODE TO RETURN-CODE.
+007630 8000-EXIT.
+007640     EXIT.
+007650
+007660*-----------------------------------------------------------------
+007670* 8100-WRITE-SUMMARY-REPORT.
+007680*     WRITES ONE LINE PER DISTINCT LANG_NAME DISPATCHED THIS
+007690*     RUN, WITH ITS CALL COUNT, FOLLOWED BY THE GRAND TOTAL.
+007700*-----------------------------------------------------------------
+007710 8100-WRITE-SUMMARY-REPORT.
+007720     OPEN OUTPUT SUMMARY-REPORT.
+007730     IF NOT SUMMARY-RPT-OK
+007740         GO TO 8100-EXIT
+007750     END-IF.
+007760     MOVE SPACES TO SUMMARY-REPORT-LINE.
+007770     STRING "DISPATCH-FREQUENCY SUMMARY - RUN DATE "
+007780             DELIMITED BY SIZE
+007790            WS-RUN-DATE DELIMITED BY SIZE
+007800            INTO SUMMARY-REPORT-LINE
+007810     END-STRING.
+007820     WRITE SUMMARY-REPORT-LINE.
+007830     PERFORM 8110-WRITE-SUMMARY-LINE THRU 8110-EXIT
+007840         VARYING SUM-IDX FROM 1 BY 1
+007850         UNTIL SUM-IDX > WS-SUMMARY-ENTRY-COUNT.
+007860     MOVE SPACES TO SUMMARY-REPORT-LINE.
+007870     STRING "TOTAL CALL_THIS INVOCATIONS: " DELIMITED BY SIZE
+007880            WS-TOTAL-CALL-COUNT DELIMITED BY SIZE
+007890            INTO SUMMARY-REPORT-LINE
+007900     END-STRING.
+007910     WRITE SUMMARY-REPORT-LINE.
+007920     CLOSE SUMMARY-REPORT.
+007930 8100-EXIT.
+007940     EXIT.
+007950
+007960*-----------------------------------------------------------------
+007970* 8110-WRITE-SUMMARY-LINE.
+007980*     WRITES ONE DETAIL LINE OF THE DISPATCH-FREQUENCY SUMMARY.
+007990*-----------------------------------------------------------------
+008000 8110-WRITE-SUMMARY-LINE.
+008010     MOVE SPACES TO SUMMARY-REPORT-LINE.
+008020     STRING WS-SUM-LANG-NAME (SUM-IDX) DELIMITED BY SIZE
+008030            " - " DELIMITED BY SIZE
+008040            WS-SUM-COUNT (SUM-IDX) DELIMITED BY SIZE
+008050            INTO SUMMARY-REPORT-LINE
+008060     END-STRING.
+008070     WRITE SUMMARY-REPORT-LINE.
+008080 8110-EXIT.
+008090     EXIT.
+008100
+008110*-----------------------------------------------------------------
+008120* 8200-RECONCILE-CONTROLS.
+008130*     COMPARES THE ACTUAL COUNT OF SUCCESSFUL CALL_THIS
+008140*     INVOCATIONS AGAINST THE EXPECTED CONTROL TOTAL SUPPLIED
+008150*     FOR THE RUN.  A MISMATCH IS LOGGED TO THE ERROR REPORT
+008160*     AND RAISES THE JOB RETURN CODE SO OPERATIONS CATCHES A
+008170*     SHORT OR OVER RUN BEFORE CLOSING THE BATCH WINDOW.  IF NO
+008180*     CONTROL-TOTAL FILE IS SUPPLIED, RECONCILIATION IS SKIPPED.
+008190*-----------------------------------------------------------------
+008200 8200-RECONCILE-CONTROLS.
+008210     OPEN INPUT CONTROL-TOTAL-FILE.
+008220     IF NOT CTLTOT-FILE-OK
+008230         GO TO 8200-EXIT
+008240     END-IF.
+008250     READ CONTROL-TOTAL-FILE
+008260         AT END
+008270             CLOSE CONTROL-TOTAL-FILE
+008280             GO TO 8200-EXIT
+008290     END-READ.
+008300     CLOSE CONTROL-TOTAL-FILE.
+008310     IF CTLTOT-EXPECTED-COUNT NOT EQUAL WS-SUCCESSFUL-CALL-COUNT
+008320         COMPUTE WS-RECONCILE-DIFFERENCE =
+008330             WS-SUCCESSFUL-CALL-COUNT - CTLTOT-EXPECTED-COUNT
+008340         MOVE WS-RECONCILE-DIFFERENCE
+008350             TO WS-RECONCILE-DIFFERENCE-EDIT
+008360         MOVE SPACES TO ERROR-REPORT-LINE
+008370         STRING "RECONCILIATION BREAK - EXPECTED "
+008380                 DELIMITED BY SIZE
+008390                CTLTOT-EXPECTED-COUNT DELIMITED BY SIZE
+008400                " GOT " DELIMITED BY SIZE
+008410                WS-SUCCESSFUL-CALL-COUNT DELIMITED BY SIZE
+008420                " (DIFF " DELIMITED BY SIZE
+008430                WS-RECONCILE-DIFFERENCE-EDIT DELIMITED BY SIZE
+008440                ")" DELIMITED BY SIZE
+008450                INTO ERROR-REPORT-LINE
+008460         END-STRING
+008470         IF ERROR-RPT-OK
+008480             WRITE ERROR-REPORT-LINE
+008490         END-IF
+008500         MOVE 16 TO WS-JOB-RETURN-CODE
+008510     END-IF.
+008520 8200-EXIT.
+008530     EXIT.
+008540
+008550 END PROGRAM Cobol.
