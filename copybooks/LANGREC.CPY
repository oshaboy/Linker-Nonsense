@@ -0,0 +1,22 @@
+000010******************************************************************
+000020* COPYBOOK:     LANGREC
+000030* AUTHOR:       D. HOLLIS - APPLICATIONS PROGRAMMING
+000040* INSTALLATION: DATA CENTER OPERATIONS
+000050* DATE-WRITTEN: 08/09/2026
+000060*-----------------------------------------------------------------
+000070* PURPOSE.
+000080*     COMMON LANGUAGE-IDENTIFIER FIELDS SHARED BY EVERY PROGRAM
+000090*     IN THE SUITE THAT BUILDS OR CONSUMES A LANG_NAME VALUE.
+000100*     COPY THIS MEMBER UNDER A CALLER-SUPPLIED 01-LEVEL GROUP,
+000110*     E.G.
+000120*         01  LANG-RECORD.
+000130*             COPY LANGREC.
+000140*-----------------------------------------------------------------
+000150* MODIFICATION HISTORY.
+000160*   DATE       INIT  DESCRIPTION
+000170*   08/09/2026 DH    ORIGINAL COPYBOOK - PULLED OUT OF COBOL.COB
+000180*                    SO THE LAYOUT CAN BE SHARED ACROSS PROGRAMS.
+000190******************************************************************
+000200     05  LANG_NAME                    PIC X(20).
+000210     05  LANG-VERSION                 PIC X(05).
+000220     05  LANG-VENDOR-CODE             PIC X(10).
